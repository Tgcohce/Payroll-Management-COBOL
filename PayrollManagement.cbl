@@ -1,59 +1,872 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PayrollManagement.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 ID-NUMERIC       PIC 9(3).
-           01 HOURS-NUMERIC    PIC 9(3).
-           01 RATE-NUMERIC     PIC 9(5)V99.
-           01 TAXPRCNT-NUM     PIC 9V99.
-           01 TOTALOWED-NUM    PIC 9(7)V99.
-           01 TAXVALUE-NUM     PIC 9(7)V99.
-           01 NETPAY-NUM       PIC 9(7)V99.
-
-           01 NAME-ALPHA       PIC X(20).
-
-           01 ID-DISPLAY       PIC Z(3).
-           01 HOURS-DISPLAY    PIC ZZ9.
-           01 RATE-DISPLAY     PIC ZZZZ9.99.
-           01 TAXPRCNT-DISPLAY PIC Z.99.
-           01 TOTALOWED-DISPLAY PIC ZZZZZZ9.99.
-           01 TAXVALUE-DISPLAY  PIC ZZZZZZ9.99.
-           01 NETPAY-DISPLAY    PIC ZZZZZZ9.99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Employee ID (numeric up to 3 digits): "
-           ACCEPT ID-NUMERIC
-           DISPLAY "Enter Employee Name (up to 20 chars): "
-           ACCEPT NAME-ALPHA
-           DISPLAY "Enter Hours Worked (up to 3 digits): "
-           ACCEPT HOURS-NUMERIC
-           DISPLAY "Enter Employee Hourly Rate (format: ####.##): "
-           ACCEPT RATE-NUMERIC
-           DISPLAY "Enter Tax Percentage (format: #.##, e.g. 0.13): "
-           ACCEPT TAXPRCNT-NUM
-
-           MULTIPLY HOURS-NUMERIC BY RATE-NUMERIC GIVING TOTALOWED-NUM
-           MULTIPLY TOTALOWED-NUM BY TAXPRCNT-NUM GIVING TAXVALUE-NUM
-           COMPUTE NETPAY-NUM = TOTALOWED-NUM - TAXVALUE-NUM
-
-           MOVE ID-NUMERIC        TO ID-DISPLAY
-           MOVE HOURS-NUMERIC     TO HOURS-DISPLAY
-           MOVE RATE-NUMERIC      TO RATE-DISPLAY
-           MOVE TAXPRCNT-NUM      TO TAXPRCNT-DISPLAY
-           MOVE TOTALOWED-NUM     TO TOTALOWED-DISPLAY
-           MOVE TAXVALUE-NUM      TO TAXVALUE-DISPLAY
-           MOVE NETPAY-NUM        TO NETPAY-DISPLAY
-
-           DISPLAY "Name: " NAME-ALPHA
-           DISPLAY "Employee ID: " ID-DISPLAY
-           DISPLAY "Hours Worked: " HOURS-DISPLAY
-           DISPLAY "Employee Hourly Rate: " RATE-DISPLAY
-           DISPLAY "Tax Percentage: " TAXPRCNT-DISPLAY
-           DISPLAY "Gross Pay: " TOTALOWED-DISPLAY
-           DISPLAY "Tax Deduction: " TAXVALUE-DISPLAY
-           DISPLAY "Net Pay: " NETPAY-DISPLAY
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PayrollManagement.
+000120 AUTHOR. D-SHIFT-PAYROLL-TEAM.
+000130 INSTALLATION. PAYROLL-DATA-PROCESSING.
+000140 DATE-WRITTEN. 01/05/2020.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------*
+000170* MODIFICATION HISTORY                                      *
+000180*-----------------------------------------------------------*
+000190* DATE       INIT DESCRIPTION                                *
+000200* 01/05/2020 RJH  ORIGINAL PROGRAM - SINGLE EMPLOYEE ACCEPT  *
+000210* 08/09/2026 RJH  READ EMPLOYEE ROSTER FROM EMPLOYEE-MASTER  *
+000220*                 FILE INSTEAD OF ONE ACCEPT PER EMPLOYEE,   *
+000230*                 LOOP UNTIL END OF FILE.                    *
+000240* 08/09/2026 RJH  ADDED PAYROLL-REGISTER PRINT FILE WITH     *
+000250*                 PAGE HEADERS AND CONTROL TOTALS; REMOVED   *
+000260*                 CONSOLE DISPLAY OF EMPLOYEE DETAIL.        *
+000270* 08/09/2026 RJH  VALIDATE HOURS/RATE/TAX % AGAINST SANE     *
+000280*                 LIMITS BEFORE COMPUTING PAY; BAD RECORDS   *
+000290*                 ROUTE TO EXCEPTION-LISTING AND ARE SKIPPED.*
+000300* 08/09/2026 RJH  ADDED EMPLOYEE TYPE FLAG - SALARIED         *
+000310*                 EMPLOYEES GET A FLAT PERIOD GROSS PAY       *
+000320*                 INSTEAD OF HOURS TIMES RATE.                *
+000330* 08/09/2026 RJH  HOURLY GROSS PAY NOW SPLITS REGULAR AND     *
+000340*                 OVERTIME HOURS AT THE 40 HOUR MARK, PAID    *
+000350*                 AT 1.5X RATE; REGISTER SHOWS OT PAY.        *
+000360* 08/09/2026 RJH  REPLACED THE SINGLE FLAT TAXPRCNT-NUM       *
+000370* RATE WITH SEPARATE FEDERAL, STATE, AND FICA RATES/          *
+000380* DEDUCTIONS PER EMPLOYEE, EACH SHOWN AS ITS OWN LINE ON THE  *
+000390* REGISTER; THE RANGE EDIT FROM THE EARLIER TAX VALIDATION    *
+000400* CHANGE NOW APPLIES TO EACH OF THE THREE RATES.              *
+000410* 08/09/2026 RJH ADDED YTD-MASTER KEYED ON EMPLOYEE ID; EACH  *
+000420*                RUN ADDS THIS PERIOD'S PAY INTO RUNNING      *
+000430*                YEAR-TO-DATE TOTALS AND PRINTS THEM ON THE   *
+000440*                REGISTER UNDER EACH EMPLOYEE'S DETAIL LINE.  *
+000450* 08/09/2026 RJH ADDED CHECKPOINT FILE - EMPLOYEE ID IS       *
+000460*                LOGGED AFTER EACH ONE IS SUCCESSFULLY PAID;  *
+000470*                A RESTARTED RUN READS THE LAST CHECKPOINT    *
+000480*                AND SKIPS EMPLOYEES ALREADY PAID RATHER THAN *
+000490*                REPROCESSING THEM.                           *
+000500* 08/09/2026 RJH ADDED DIRECT-DEPOSIT EXTRACT FILE WRITTEN    *
+000510*                ALONGSIDE THE REGISTER - ONE RECORD PER PAID *
+000520*                EMPLOYEE WITH ID, NAME, AND NET PAY FOR THE   *
+000530*                BANK'S ACH UPLOAD.                            *
+000540* 08/09/2026 RJH ADDED DEPARTMENT CODE TO THE EMPLOYEE RECORD  *
+000550*                AND A DEPARTMENT SUMMARY SECTION AT THE END   *
+000560*                OF THE REGISTER, TOTALING GROSS AND NET PAY   *
+000570*                BY DEPARTMENT.                                *
+000580*-----------------------------------------------------------*
+000590
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 SOURCE-COMPUTER. IBM-370.
+000630 OBJECT-COMPUTER. IBM-370.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMSTR
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-EMPMSTR-STATUS.
+000690
+000700     SELECT PAYROLL-REGISTER ASSIGN TO PAYREG
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-PAYREG-STATUS.
+000730
+000740     SELECT EXCEPTION-LISTING ASSIGN TO EXCPRPT
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-EXCPRPT-STATUS.
+000770
+000780     SELECT YTD-MASTER ASSIGN TO YTDMSTR
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS RANDOM
+000810         RECORD KEY IS YM-ID-NUMERIC
+000820         FILE STATUS IS WS-YTDMSTR-STATUS.
+000830
+000840     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CHKPNT-STATUS.
+000870
+000880     SELECT ACH-EXTRACT ASSIGN TO ACHFILE
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-ACHFILE-STATUS.
+000910
+000920 DATA DIVISION.
+000930 FILE SECTION.
+000940 FD  EMPLOYEE-MASTER
+000950     RECORDING MODE IS F.
+000960 01  EMPLOYEE-MASTER-RECORD.
+000970     05  EM-ID-NUMERIC       PIC 9(03).
+000980     05  EM-NAME-ALPHA       PIC X(20).
+000990     05  EM-HOURS-NUMERIC    PIC 9(03).
+001000     05  EM-RATE-NUMERIC     PIC 9(05)V99.
+001010     05  EM-FEDERAL-PRCNT    PIC 9V99.
+001020     05  EM-STATE-PRCNT      PIC 9V99.
+001030     05  EM-FICA-PRCNT       PIC 9V99.
+001040     05  EM-EMP-TYPE         PIC X(01).
+001050         88  EM-TYPE-HOURLY            VALUE "H".
+001060         88  EM-TYPE-SALARY            VALUE "S".
+001070     05  EM-SALARY-AMOUNT    PIC 9(07)V99.
+001080     05  EM-DEPT-CODE        PIC X(03).
+001090
+001100 FD  PAYROLL-REGISTER
+001110     RECORDING MODE IS F.
+001120 01  PAYROLL-REGISTER-RECORD PIC X(132).
+001130
+001140 FD  EXCEPTION-LISTING
+001150     RECORDING MODE IS F.
+001160 01  EXCEPTION-LISTING-RECORD PIC X(132).
+001170
+001180 FD  YTD-MASTER.
+001190 01  YTD-MASTER-RECORD.
+001200     05  YM-ID-NUMERIC       PIC 9(03).
+001210     05  YM-YTD-GROSS        PIC 9(09)V99.
+001220     05  YM-YTD-TAX          PIC 9(09)V99.
+001230     05  YM-YTD-NET          PIC 9(09)V99.
+001240
+001250 FD  CHECKPOINT-FILE
+001260     RECORDING MODE IS F.
+001270 01  CHECKPOINT-RECORD       PIC 9(03).
+001280
+001290 FD  ACH-EXTRACT
+001300     RECORDING MODE IS F.
+001310 01  ACH-EXTRACT-RECORD     PIC X(32).
+001320
+001330 WORKING-STORAGE SECTION.
+001340*-----------------------------------------------------------*
+001350* FILE STATUS SWITCHES                                      *
+001360*-----------------------------------------------------------*
+001370 01  WS-EMPMSTR-STATUS       PIC X(02).
+001380     88  WS-EMPMSTR-OK                VALUE "00".
+001390     88  WS-EMPMSTR-EOF                VALUE "10".
+001400
+001410 01  WS-PAYREG-STATUS        PIC X(02).
+001420     88  WS-PAYREG-OK                 VALUE "00".
+001430
+001440 01  WS-EXCPRPT-STATUS       PIC X(02).
+001450     88  WS-EXCPRPT-OK                VALUE "00".
+001460
+001470 01  WS-YTDMSTR-STATUS       PIC X(02).
+001480     88  WS-YTDMSTR-OK                VALUE "00".
+001490     88  WS-YTDMSTR-NOT-FOUND         VALUE "23".
+001500     88  WS-YTDMSTR-FILE-MISSING      VALUE "35".
+001510
+001520 01  WS-CHKPNT-STATUS        PIC X(02).
+001530     88  WS-CHKPNT-OK                 VALUE "00".
+001540     88  WS-CHKPNT-FILE-MISSING       VALUE "35".
+001550
+001560 01  WS-ACHFILE-STATUS       PIC X(02).
+001570     88  WS-ACHFILE-OK                VALUE "00".
+001580
+001590 01  WS-SWITCHES.
+001600     05  WS-EOF-SWITCH       PIC X(01)   VALUE "N".
+001610         88  WS-END-OF-FILE              VALUE "Y".
+001620     05  WS-VALID-SWITCH     PIC X(01)   VALUE "Y".
+001630         88  WS-RECORD-VALID             VALUE "Y".
+001640         88  WS-RECORD-INVALID            VALUE "N".
+001650     05  WS-YTD-FOUND-SWITCH PIC X(01)   VALUE "N".
+001660         88  WS-YTD-RECORD-FOUND         VALUE "Y".
+001670     05  WS-CHKPNT-EOF-SWITCH PIC X(01)  VALUE "N".
+001680         88  WS-CHKPNT-AT-END            VALUE "Y".
+001690     05  WS-RESUME-SWITCH    PIC X(01)   VALUE "N".
+001700         88  WS-RESUME-MODE              VALUE "Y".
+001710
+001720*-----------------------------------------------------------*
+001730* PAGE AND RUN-DATE CONTROL FOR PAYROLL-REGISTER             *
+001740*-----------------------------------------------------------*
+001750 01  WS-PAGE-CONTROL.
+001760     05  WS-PAGE-NUMBER      PIC 9(04)   VALUE ZERO.
+001770     05  WS-LINE-COUNT       PIC 9(02)   VALUE 99.
+001780     05  WS-LINES-PER-PAGE   PIC 9(02)   VALUE 50.
+001790
+001800 01  WS-SYSTEM-DATE.
+001810     05  WS-SYSTEM-YYYY      PIC 9(04).
+001820     05  WS-SYSTEM-MM        PIC 9(02).
+001830     05  WS-SYSTEM-DD        PIC 9(02).
+001840
+001850 01  WS-RUN-DATE-DISPLAY     PIC X(10).
+001860
+001870*-----------------------------------------------------------*
+001880* RUN CONTROL TOTALS                                        *
+001890*-----------------------------------------------------------*
+001900 01  WS-CONTROL-TOTALS.
+001910     05  WS-TOTAL-GROSS      PIC 9(09)V99  VALUE ZERO.
+001920     05  WS-TOTAL-TAX        PIC 9(09)V99  VALUE ZERO.
+001930     05  WS-TOTAL-NET        PIC 9(09)V99  VALUE ZERO.
+001940
+001950*-----------------------------------------------------------*
+001960* CONFIGURABLE EDIT LIMITS FOR HOURS, RATE, AND TAX PERCENTAGE *
+001970*-----------------------------------------------------------*
+001980 01  WS-VALIDATION-LIMITS.
+001990     05  VL-MAX-HOURS        PIC 9(03)     VALUE 168.
+002000     05  VL-MAX-RATE         PIC 9(03)     VALUE 500.
+002010     05  VL-MIN-TAXRATE      PIC 9V99      VALUE 0.00.
+002020     05  VL-MAX-TAXRATE      PIC 9V99      VALUE 0.50.
+002030
+002040 01  WS-EXCEPTION-REASON     PIC X(72).
+002050 01  WS-EXCEPTION-REASON-HOLD PIC X(72).
+002060
+002070*-----------------------------------------------------------*
+002080* PAYROLL-REGISTER PRINT LINES                               *
+002090*-----------------------------------------------------------*
+002100 01  WS-HEADING-LINE-1.
+002110     05  FILLER              PIC X(20)   VALUE "PAYROLL REGISTER".
+002120     05  FILLER              PIC X(15)   VALUE "RUN DATE: ".
+002130     05  HL1-RUN-DATE        PIC X(10).
+002140     05  FILLER              PIC X(10)   VALUE "PAGE: ".
+002150     05  HL1-PAGE-NUMBER     PIC ZZZ9.
+002160     05  FILLER              PIC X(69)   VALUE SPACES.
+002170
+002180 01  WS-HEADING-LINE-2.
+002190     05  FILLER              PIC X(20)   VALUE "NAME".
+002200     05  FILLER              PIC X(08)   VALUE "EMP ID".
+002210     05  FILLER              PIC X(08)   VALUE "HOURS".
+002220     05  FILLER              PIC X(10)   VALUE "RATE".
+002230     05  FILLER              PIC X(12)   VALUE "GROSS PAY".
+002240     05  FILLER              PIC X(12)   VALUE "OT PAY".
+002250     05  FILLER              PIC X(12)   VALUE "FEDERAL TAX".
+002260     05  FILLER              PIC X(12)   VALUE "STATE TAX".
+002270     05  FILLER              PIC X(12)   VALUE "FICA".
+002280     05  FILLER              PIC X(12)   VALUE "NET PAY".
+002290     05  FILLER              PIC X(14)   VALUE SPACES.
+002300
+002310 01  WS-DETAIL-LINE.
+002320     05  DL-NAME             PIC X(20).
+002330     05  DL-ID               PIC Z(3).
+002340     05  FILLER              PIC X(05)   VALUE SPACES.
+002350     05  DL-HOURS            PIC ZZ9.
+002360     05  FILLER              PIC X(05)   VALUE SPACES.
+002370     05  DL-RATE             PIC ZZZZ9.99.
+002380     05  FILLER              PIC X(02)   VALUE SPACES.
+002390     05  DL-GROSS            PIC ZZZZZZ9.99.
+002400     05  FILLER              PIC X(02)   VALUE SPACES.
+002410     05  DL-OVERTIME         PIC ZZZZZZ9.99.
+002420     05  FILLER              PIC X(02)   VALUE SPACES.
+002430     05  DL-FEDERAL          PIC ZZZZZZ9.99.
+002440     05  FILLER              PIC X(02)   VALUE SPACES.
+002450     05  DL-STATE            PIC ZZZZZZ9.99.
+002460     05  FILLER              PIC X(02)   VALUE SPACES.
+002470     05  DL-FICA             PIC ZZZZZZ9.99.
+002480     05  FILLER              PIC X(02)   VALUE SPACES.
+002490     05  DL-NETPAY           PIC ZZZZZZ9.99.
+002500     05  FILLER              PIC X(10)   VALUE SPACES.
+002510
+002520*-----------------------------------------------------------*
+002530* YEAR-TO-DATE PRINT LINE (PRINTED UNDER EACH DETAIL LINE)   *
+002540*-----------------------------------------------------------*
+002550 01  WS-YTD-LINE.
+002560     05  FILLER              PIC X(22)   VALUE SPACES.
+002570     05  FILLER              PIC X(14)   VALUE "YEAR-TO-DATE:".
+002580     05  FILLER              PIC X(08)   VALUE "GROSS".
+002590     05  YTL-GROSS           PIC ZZZZZZZZ9.99.
+002600     05  FILLER              PIC X(02)   VALUE SPACES.
+002610     05  FILLER              PIC X(06)   VALUE "TAX".
+002620     05  YTL-TAX             PIC ZZZZZZZZ9.99.
+002630     05  FILLER              PIC X(02)   VALUE SPACES.
+002640     05  FILLER              PIC X(06)   VALUE "NET".
+002650     05  YTL-NET             PIC ZZZZZZZZ9.99.
+002660     05  FILLER              PIC X(24)   VALUE SPACES.
+002670
+002680 01  WS-TOTAL-LINE.
+002690     05  FILLER              PIC X(28)   VALUE
+002700             "CONTROL TOTALS".
+002710     05  FILLER              PIC X(09)   VALUE SPACES.
+002720     05  TL-GROSS            PIC ZZZZZZZZ9.99.
+002730     05  FILLER              PIC X(02)   VALUE SPACES.
+002740     05  TL-TAX              PIC ZZZZZZZZ9.99.
+002750     05  FILLER              PIC X(02)   VALUE SPACES.
+002760     05  TL-NET              PIC ZZZZZZZZ9.99.
+002770     05  FILLER              PIC X(55)   VALUE SPACES.
+002780
+002790 01  WS-RESUME-NOTICE-LINE.
+002800     05  FILLER              PIC X(31)   VALUE
+002810             "*** RESUMED RUN - TOTALS BELOW ".
+002820     05  FILLER              PIC X(46)   VALUE
+002830             "REFLECT ONLY EMPLOYEES PROCESSED THIS RUN ***".
+002840     05  FILLER              PIC X(55)   VALUE SPACES.
+002850
+002860*-----------------------------------------------------------*
+002870* DEPARTMENT SUMMARY PRINT LINES (END OF REGISTER)          *
+002880*-----------------------------------------------------------*
+002890 01  WS-DEPT-HEADING.
+002900     05  FILLER              PIC X(40)   VALUE
+002910             "DEPARTMENT SUMMARY".
+002920     05  FILLER              PIC X(92)   VALUE SPACES.
+002930
+002940 01  WS-DEPT-LINE.
+002950     05  DPL-DEPT-CODE       PIC X(05).
+002960     05  FILLER              PIC X(05)   VALUE SPACES.
+002970     05  DPL-GROSS           PIC ZZZZZZZZ9.99.
+002980     05  FILLER              PIC X(03)   VALUE SPACES.
+002990     05  DPL-NET             PIC ZZZZZZZZ9.99.
+003000     05  FILLER              PIC X(94)   VALUE SPACES.
+003010
+003020*-----------------------------------------------------------*
+003030* EXCEPTION-LISTING PRINT LINES                              *
+003040*-----------------------------------------------------------*
+003050 01  WS-EXCEPTION-HEADING.
+003060     05  FILLER              PIC X(40)   VALUE
+003070             "PAYROLL EXCEPTION LISTING".
+003080     05  FILLER              PIC X(15)   VALUE "RUN DATE: ".
+003090     05  EH-RUN-DATE         PIC X(10).
+003100     05  FILLER              PIC X(67)   VALUE SPACES.
+003110
+003120 01  WS-EXCEPTION-LINE.
+003130     05  EL-NAME             PIC X(20).
+003140     05  EL-ID               PIC Z(3).
+003150     05  FILLER              PIC X(05)   VALUE SPACES.
+003160     05  EL-HOURS            PIC ZZ9.
+003170     05  FILLER              PIC X(05)   VALUE SPACES.
+003180     05  EL-RATE             PIC ZZZZ9.99.
+003190     05  FILLER              PIC X(01)   VALUE SPACES.
+003200     05  EL-FEDPRCNT         PIC Z.99.
+003210     05  FILLER              PIC X(01)   VALUE SPACES.
+003220     05  EL-STATEPRCNT       PIC Z.99.
+003230     05  FILLER              PIC X(01)   VALUE SPACES.
+003240     05  EL-FICAPRCNT        PIC Z.99.
+003250     05  FILLER              PIC X(01)   VALUE SPACES.
+003260     05  EL-REASON           PIC X(72).
+003270
+003280*-----------------------------------------------------------*
+003290* ACH-EXTRACT RECORD LAYOUT - DIRECT DEPOSIT UPLOAD TO BANK  *
+003300*-----------------------------------------------------------*
+003310 01  WS-ACH-LINE.
+003320     05  ACHL-ID-NUMERIC     PIC 9(03).
+003330     05  ACHL-NAME-ALPHA     PIC X(20).
+003340     05  ACHL-NETPAY-NUM     PIC 9(07)V99.
+003350     05  FILLER              PIC X(02)   VALUE SPACES.
+003360
+003370*-----------------------------------------------------------*
+003380* CURRENT EMPLOYEE WORKING FIELDS                           *
+003390*-----------------------------------------------------------*
+003400 01  ID-NUMERIC       PIC 9(3).
+003410 01  HOURS-NUMERIC    PIC 9(3).
+003420 01  RATE-NUMERIC     PIC 9(5)V99.
+003430 01  FEDERAL-PRCNT-NUM PIC 9V99.
+003440 01  STATE-PRCNT-NUM   PIC 9V99.
+003450 01  FICA-PRCNT-NUM    PIC 9V99.
+003460 01  TOTALOWED-NUM    PIC 9(7)V99.
+003470 01  FEDERAL-VALUE-NUM PIC 9(7)V99.
+003480 01  STATE-VALUE-NUM   PIC 9(7)V99.
+003490 01  FICA-VALUE-NUM    PIC 9(7)V99.
+003500 01  TAXVALUE-NUM     PIC 9(7)V99.
+003510 01  NETPAY-NUM       PIC 9(7)V99.
+003520
+003530 01  NAME-ALPHA       PIC X(20).
+003540 01  DEPT-CODE-ALPHA  PIC X(03).
+003550
+003560 01  EMP-TYPE-SWITCH         PIC X(01).
+003570     88  EMPLOYEE-IS-HOURLY            VALUE "H".
+003580     88  EMPLOYEE-IS-SALARY            VALUE "S".
+003590 01  SALARY-AMOUNT-NUM       PIC 9(07)V99.
+003600
+003610*-----------------------------------------------------------*
+003620* OVERTIME CALCULATION WORKING FIELDS                        *
+003630*-----------------------------------------------------------*
+003640 01  OVERTIME-LIMITS.
+003650     05  OT-HOURS-THRESHOLD  PIC 9(03)     VALUE 40.
+003660     05  OT-RATE-MULTIPLIER  PIC 9V9       VALUE 1.5.
+003670
+003680 01  REGULAR-HOURS-NUM       PIC 9(03).
+003690 01  OVERTIME-HOURS-NUM      PIC 9(03).
+003700 01  OVERTIME-RATE-NUM       PIC 9(05)V99.
+003710 01  REGULAR-PAY-NUM         PIC 9(07)V99.
+003720 01  OVERTIME-PAY-NUM        PIC 9(07)V99.
+003730
+003740*-----------------------------------------------------------*
+003750* YEAR-TO-DATE WORKING FIELDS                                *
+003760*-----------------------------------------------------------*
+003770 01  YTD-GROSS-NUM           PIC 9(09)V99.
+003780 01  YTD-TAX-NUM             PIC 9(09)V99.
+003790 01  YTD-NET-NUM             PIC 9(09)V99.
+003800
+003810*-----------------------------------------------------------*
+003820* CHECKPOINT / RESTART WORKING FIELDS                        *
+003830*-----------------------------------------------------------*
+003840 01  WS-LAST-CHECKPOINT-ID   PIC 9(03)     VALUE ZERO.
+003850 01  WS-CHECKPOINT-COUNT     PIC 9(05) COMP VALUE ZERO.
+003860 01  WS-EMPLOYEE-SEQ-NUM     PIC 9(05) COMP VALUE ZERO.
+003870
+003880*-----------------------------------------------------------*
+003890* DEPARTMENT TOTALS TABLE FOR END-OF-RUN SUMMARY             *
+003900*-----------------------------------------------------------*
+003910 01  DEPT-COUNT              PIC 9(02)  COMP  VALUE ZERO.
+003920 01  DEPT-IDX                PIC 9(02)  COMP  VALUE ZERO.
+003930 01  DEPT-MAX-ENTRIES        PIC 9(02)  COMP  VALUE 20.
+003940 01  DEPT-FOUND-SWITCH       PIC X(01)        VALUE "N".
+003950     88  DEPT-FOUND                          VALUE "Y".
+003960 01  DEPT-TABLE.
+003970     05  DEPT-ENTRY          OCCURS 20 TIMES.
+003980         10  DT-DEPT-CODE        PIC X(03).
+003990         10  DT-TOTAL-GROSS      PIC 9(09)V99.
+004000         10  DT-TOTAL-NET        PIC 9(09)V99.
+004010
+004020 PROCEDURE DIVISION.
+004030*-----------------------------------------------------------*
+004040* 0000-MAINLINE                                              *
+004050*-----------------------------------------------------------*
+004060 0000-MAINLINE.
+004070     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004080     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+004090         UNTIL WS-END-OF-FILE
+004100     PERFORM 3000-TERMINATE THRU 3000-EXIT
+004110     STOP RUN.
+004120
+004130*-----------------------------------------------------------*
+004140* 1000-INITIALIZE                                            *
+004150*-----------------------------------------------------------*
+004160 1000-INITIALIZE.
+004170     OPEN INPUT EMPLOYEE-MASTER
+004180     IF NOT WS-EMPMSTR-OK
+004190         DISPLAY "ERROR OPENING EMPLOYEE-MASTER, STATUS = "
+004200             WS-EMPMSTR-STATUS
+004210         MOVE "Y" TO WS-EOF-SWITCH
+004220     END-IF
+004230
+004240     OPEN OUTPUT PAYROLL-REGISTER
+004250     IF NOT WS-PAYREG-OK
+004260         DISPLAY "ERROR OPENING PAYROLL-REGISTER, STATUS = "
+004270             WS-PAYREG-STATUS
+004280         MOVE "Y" TO WS-EOF-SWITCH
+004290     END-IF
+004300
+004310     OPEN OUTPUT EXCEPTION-LISTING
+004320     IF NOT WS-EXCPRPT-OK
+004330         DISPLAY "ERROR OPENING EXCEPTION-LISTING, STATUS = "
+004340             WS-EXCPRPT-STATUS
+004350         MOVE "Y" TO WS-EOF-SWITCH
+004360     END-IF
+004370
+004380     OPEN I-O YTD-MASTER
+004390     IF WS-YTDMSTR-FILE-MISSING
+004400         OPEN OUTPUT YTD-MASTER
+004410         CLOSE YTD-MASTER
+004420         OPEN I-O YTD-MASTER
+004430     END-IF
+004440     IF NOT WS-YTDMSTR-OK
+004450         DISPLAY "ERROR OPENING YTD-MASTER, STATUS = "
+004460             WS-YTDMSTR-STATUS
+004470         MOVE "Y" TO WS-EOF-SWITCH
+004480     END-IF
+004490
+004500     OPEN INPUT CHECKPOINT-FILE
+004510     IF WS-CHKPNT-OK
+004520         PERFORM 1500-READ-CHECKPOINT THRU 1500-EXIT
+004530             UNTIL WS-CHKPNT-AT-END
+004540         CLOSE CHECKPOINT-FILE
+004550     END-IF
+004560
+004570     IF WS-RESUME-MODE
+004580         DISPLAY "RESUMING RUN - SKIPPING FIRST "
+004590             WS-CHECKPOINT-COUNT " EMPLOYEE RECORD(S) ALREADY "
+004600             "PAID (THROUGH ID " WS-LAST-CHECKPOINT-ID ")"
+004610     END-IF
+004620
+004630     IF WS-RESUME-MODE
+004640         OPEN EXTEND CHECKPOINT-FILE
+004650     ELSE
+004660         OPEN OUTPUT CHECKPOINT-FILE
+004670     END-IF
+004680     IF NOT WS-CHKPNT-OK
+004690         DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS = "
+004700             WS-CHKPNT-STATUS
+004710         MOVE "Y" TO WS-EOF-SWITCH
+004720     END-IF
+004730
+004740     IF WS-RESUME-MODE
+004750         OPEN EXTEND ACH-EXTRACT
+004760     ELSE
+004770         OPEN OUTPUT ACH-EXTRACT
+004780     END-IF
+004790     IF NOT WS-ACHFILE-OK
+004800         DISPLAY "ERROR OPENING ACH-EXTRACT, STATUS = "
+004810             WS-ACHFILE-STATUS
+004820         MOVE "Y" TO WS-EOF-SWITCH
+004830     END-IF
+004840
+004850     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+004860     STRING WS-SYSTEM-MM   DELIMITED BY SIZE
+004870            "/"            DELIMITED BY SIZE
+004880            WS-SYSTEM-DD   DELIMITED BY SIZE
+004890            "/"            DELIMITED BY SIZE
+004900            WS-SYSTEM-YYYY DELIMITED BY SIZE
+004910         INTO WS-RUN-DATE-DISPLAY
+004920     END-STRING
+004930
+004940     MOVE WS-RUN-DATE-DISPLAY TO EH-RUN-DATE
+004950     WRITE EXCEPTION-LISTING-RECORD FROM WS-EXCEPTION-HEADING
+004960
+004970     IF NOT WS-END-OF-FILE
+004980         PERFORM 8000-READ-EMPLOYEE THRU 8000-EXIT
+004990     END-IF.
+005000 1000-EXIT.
+005010     EXIT.
+005020
+005030*-----------------------------------------------------------*
+005040* 1500-READ-CHECKPOINT                                       *
+005050*-----------------------------------------------------------*
+005060 1500-READ-CHECKPOINT.
+005070     READ CHECKPOINT-FILE
+005080         AT END
+005090             MOVE "Y" TO WS-CHKPNT-EOF-SWITCH
+005100         NOT AT END
+005110             MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-ID
+005120             ADD 1 TO WS-CHECKPOINT-COUNT
+005130             MOVE "Y" TO WS-RESUME-SWITCH
+005140     END-READ.
+005150 1500-EXIT.
+005160     EXIT.
+005170
+005180*-----------------------------------------------------------*
+005190* 2000-PROCESS-EMPLOYEE                                      *
+005200*-----------------------------------------------------------*
+005210 2000-PROCESS-EMPLOYEE.
+005220     IF WS-RESUME-MODE
+005230         AND WS-EMPLOYEE-SEQ-NUM NOT > WS-CHECKPOINT-COUNT
+005240         PERFORM 8000-READ-EMPLOYEE THRU 8000-EXIT
+005250     ELSE
+005260         PERFORM 2500-VALIDATE-EMPLOYEE THRU 2500-EXIT
+005270
+005280         IF WS-RECORD-VALID
+005290             PERFORM 2600-COMPUTE-GROSS-PAY THRU 2600-EXIT
+005300             PERFORM 2800-COMPUTE-DEDUCTIONS THRU 2800-EXIT
+005310             COMPUTE NETPAY-NUM = TOTALOWED-NUM - TAXVALUE-NUM
+005320
+005330             PERFORM 2900-UPDATE-YTD-MASTER THRU 2900-EXIT
+005340             PERFORM 5000-WRITE-DETAIL-LINE THRU 5000-EXIT
+005350             MOVE ID-NUMERIC TO CHECKPOINT-RECORD
+005360             WRITE CHECKPOINT-RECORD
+005370             PERFORM 5700-WRITE-ACH-RECORD THRU 5700-EXIT
+005380             PERFORM 2950-ACCUMULATE-DEPT-TOTALS THRU 2950-EXIT
+005390         ELSE
+005400             PERFORM 5500-WRITE-EXCEPTION-LINE THRU 5500-EXIT
+005410         END-IF
+005420
+005430         PERFORM 8000-READ-EMPLOYEE THRU 8000-EXIT
+005440     END-IF.
+005450 2000-EXIT.
+005460     EXIT.
+005470
+005480*-----------------------------------------------------------*
+005490* 2500-VALIDATE-EMPLOYEE                                     *
+005500*-----------------------------------------------------------*
+005510 2500-VALIDATE-EMPLOYEE.
+005520     MOVE "Y" TO WS-VALID-SWITCH
+005530     MOVE SPACES TO WS-EXCEPTION-REASON
+005540
+005550     IF EMPLOYEE-IS-HOURLY
+005560         AND HOURS-NUMERIC > VL-MAX-HOURS
+005570         MOVE "N" TO WS-VALID-SWITCH
+005580         STRING "HOURS EXCEED MAX OF " DELIMITED BY SIZE
+005590                VL-MAX-HOURS  DELIMITED BY SIZE
+005600             INTO WS-EXCEPTION-REASON
+005610         END-STRING
+005620     END-IF
+005630
+005640     IF RATE-NUMERIC > VL-MAX-RATE
+005650         MOVE "N" TO WS-VALID-SWITCH
+005660         IF WS-EXCEPTION-REASON = SPACES
+005670             STRING "RATE EXCEEDS MAX OF " DELIMITED BY SIZE
+005680                    VL-MAX-RATE  DELIMITED BY SIZE
+005690                 INTO WS-EXCEPTION-REASON
+005700             END-STRING
+005710         ELSE
+005720             MOVE WS-EXCEPTION-REASON
+005730                 TO WS-EXCEPTION-REASON-HOLD
+005740             STRING WS-EXCEPTION-REASON-HOLD DELIMITED BY "  "
+005750                    "; RATE EXCEEDS MAX OF " DELIMITED BY SIZE
+005760                    VL-MAX-RATE  DELIMITED BY SIZE
+005770                 INTO WS-EXCEPTION-REASON
+005780             END-STRING
+005790         END-IF
+005800     END-IF
+005810
+005820     IF FEDERAL-PRCNT-NUM < VL-MIN-TAXRATE
+005830         OR FEDERAL-PRCNT-NUM > VL-MAX-TAXRATE
+005840         OR STATE-PRCNT-NUM < VL-MIN-TAXRATE
+005850         OR STATE-PRCNT-NUM > VL-MAX-TAXRATE
+005860         OR FICA-PRCNT-NUM < VL-MIN-TAXRATE
+005870         OR FICA-PRCNT-NUM > VL-MAX-TAXRATE
+005880         MOVE "N" TO WS-VALID-SWITCH
+005890         IF WS-EXCEPTION-REASON = SPACES
+005900             MOVE "TAX RATE OUT OF RANGE"
+005910                 TO WS-EXCEPTION-REASON
+005920         ELSE
+005930             MOVE WS-EXCEPTION-REASON
+005940                 TO WS-EXCEPTION-REASON-HOLD
+005950             STRING WS-EXCEPTION-REASON-HOLD DELIMITED BY "  "
+005960                    "; TAX RATE OUT OF RANGE" DELIMITED BY SIZE
+005970                 INTO WS-EXCEPTION-REASON
+005980             END-STRING
+005990         END-IF
+006000     END-IF.
+006010 2500-EXIT.
+006020     EXIT.
+006030
+006040*-----------------------------------------------------------*
+006050* 2600-COMPUTE-GROSS-PAY                                     *
+006060*-----------------------------------------------------------*
+006070 2600-COMPUTE-GROSS-PAY.
+006080     IF EMPLOYEE-IS-SALARY
+006090         PERFORM 2650-COMPUTE-SALARY-GROSS THRU 2650-EXIT
+006100     ELSE
+006110         PERFORM 2700-COMPUTE-HOURLY-GROSS THRU 2700-EXIT
+006120     END-IF.
+006130 2600-EXIT.
+006140     EXIT.
+006150
+006160*-----------------------------------------------------------*
+006170* 2650-COMPUTE-SALARY-GROSS                                  *
+006180*-----------------------------------------------------------*
+006190 2650-COMPUTE-SALARY-GROSS.
+006200     MOVE SALARY-AMOUNT-NUM TO TOTALOWED-NUM
+006210     MOVE ZERO TO OVERTIME-PAY-NUM.
+006220 2650-EXIT.
+006230     EXIT.
+006240
+006250*-----------------------------------------------------------*
+006260* 2700-COMPUTE-HOURLY-GROSS                                  *
+006270*-----------------------------------------------------------*
+006280 2700-COMPUTE-HOURLY-GROSS.
+006290     IF HOURS-NUMERIC > OT-HOURS-THRESHOLD
+006300         MOVE OT-HOURS-THRESHOLD TO REGULAR-HOURS-NUM
+006310         COMPUTE OVERTIME-HOURS-NUM =
+006320             HOURS-NUMERIC - OT-HOURS-THRESHOLD
+006330     ELSE
+006340         MOVE HOURS-NUMERIC TO REGULAR-HOURS-NUM
+006350         MOVE ZERO TO OVERTIME-HOURS-NUM
+006360     END-IF
+006370
+006380     MULTIPLY REGULAR-HOURS-NUM BY RATE-NUMERIC
+006390         GIVING REGULAR-PAY-NUM
+006400     COMPUTE OVERTIME-RATE-NUM ROUNDED =
+006410         RATE-NUMERIC * OT-RATE-MULTIPLIER
+006420     MULTIPLY OVERTIME-HOURS-NUM BY OVERTIME-RATE-NUM
+006430         GIVING OVERTIME-PAY-NUM
+006440     COMPUTE TOTALOWED-NUM = REGULAR-PAY-NUM + OVERTIME-PAY-NUM.
+006450 2700-EXIT.
+006460     EXIT.
+006470
+006480*-----------------------------------------------------------*
+006490* 2800-COMPUTE-DEDUCTIONS                                    *
+006500*-----------------------------------------------------------*
+006510 2800-COMPUTE-DEDUCTIONS.
+006520     MULTIPLY TOTALOWED-NUM BY FEDERAL-PRCNT-NUM
+006530         GIVING FEDERAL-VALUE-NUM
+006540     MULTIPLY TOTALOWED-NUM BY STATE-PRCNT-NUM
+006550         GIVING STATE-VALUE-NUM
+006560     MULTIPLY TOTALOWED-NUM BY FICA-PRCNT-NUM
+006570         GIVING FICA-VALUE-NUM
+006580     COMPUTE TAXVALUE-NUM =
+006590         FEDERAL-VALUE-NUM + STATE-VALUE-NUM + FICA-VALUE-NUM.
+006600 2800-EXIT.
+006610     EXIT.
+006620
+006630*-----------------------------------------------------------*
+006640* 2900-UPDATE-YTD-MASTER                                     *
+006650*-----------------------------------------------------------*
+006660 2900-UPDATE-YTD-MASTER.
+006670     MOVE "N" TO WS-YTD-FOUND-SWITCH
+006680     MOVE ID-NUMERIC TO YM-ID-NUMERIC
+006690     READ YTD-MASTER
+006700         INVALID KEY
+006710             MOVE ZERO TO YM-YTD-GROSS
+006720             MOVE ZERO TO YM-YTD-TAX
+006730             MOVE ZERO TO YM-YTD-NET
+006740         NOT INVALID KEY
+006750             MOVE "Y" TO WS-YTD-FOUND-SWITCH
+006760     END-READ
+006770
+006780     ADD TOTALOWED-NUM TO YM-YTD-GROSS
+006790     ADD TAXVALUE-NUM  TO YM-YTD-TAX
+006800     ADD NETPAY-NUM    TO YM-YTD-NET
+006810
+006820     MOVE YM-YTD-GROSS TO YTD-GROSS-NUM
+006830     MOVE YM-YTD-TAX   TO YTD-TAX-NUM
+006840     MOVE YM-YTD-NET   TO YTD-NET-NUM
+006850
+006860     IF WS-YTD-RECORD-FOUND
+006870         REWRITE YTD-MASTER-RECORD
+006880     ELSE
+006890         WRITE YTD-MASTER-RECORD
+006900     END-IF.
+006910 2900-EXIT.
+006920     EXIT.
+006930
+006940*-----------------------------------------------------------*
+006950* 2950-ACCUMULATE-DEPT-TOTALS                                 *
+006960*-----------------------------------------------------------*
+006970 2950-ACCUMULATE-DEPT-TOTALS.
+006980     MOVE "N" TO DEPT-FOUND-SWITCH
+006990     PERFORM 2955-FIND-DEPT THRU 2955-EXIT
+007000         VARYING DEPT-IDX FROM 1 BY 1
+007010         UNTIL DEPT-IDX > DEPT-COUNT
+007020            OR DEPT-FOUND
+007030
+007040     IF DEPT-FOUND
+007050         SUBTRACT 1 FROM DEPT-IDX
+007060         ADD TOTALOWED-NUM TO DT-TOTAL-GROSS(DEPT-IDX)
+007070         ADD NETPAY-NUM    TO DT-TOTAL-NET(DEPT-IDX)
+007080     ELSE
+007090         IF DEPT-COUNT < DEPT-MAX-ENTRIES
+007100             ADD 1 TO DEPT-COUNT
+007110             MOVE DEPT-CODE-ALPHA TO DT-DEPT-CODE(DEPT-IDX)
+007120             MOVE ZERO TO DT-TOTAL-GROSS(DEPT-IDX)
+007130             MOVE ZERO TO DT-TOTAL-NET(DEPT-IDX)
+007140             ADD TOTALOWED-NUM TO DT-TOTAL-GROSS(DEPT-IDX)
+007150             ADD NETPAY-NUM    TO DT-TOTAL-NET(DEPT-IDX)
+007160         ELSE
+007170             DISPLAY "DEPARTMENT SUMMARY TABLE FULL - "
+007180                 "DEPT " DEPT-CODE-ALPHA " FOR EMPLOYEE "
+007190                 ID-NUMERIC " OMITTED FROM SUMMARY"
+007200         END-IF
+007210     END-IF.
+007220 2950-EXIT.
+007230     EXIT.
+007240
+007250*-----------------------------------------------------------*
+007260* 2955-FIND-DEPT                                              *
+007270*-----------------------------------------------------------*
+007280 2955-FIND-DEPT.
+007290     IF DT-DEPT-CODE(DEPT-IDX) = DEPT-CODE-ALPHA
+007300         MOVE "Y" TO DEPT-FOUND-SWITCH
+007310     END-IF.
+007320 2955-EXIT.
+007330     EXIT.
+007340
+007350*-----------------------------------------------------------*
+007360* 3000-TERMINATE                                             *
+007370*-----------------------------------------------------------*
+007380 3000-TERMINATE.
+007390     PERFORM 6000-WRITE-TOTALS THRU 6000-EXIT
+007400     PERFORM 7000-WRITE-DEPT-SUMMARY THRU 7000-EXIT
+007410     CLOSE EMPLOYEE-MASTER
+007420     CLOSE PAYROLL-REGISTER
+007430     CLOSE EXCEPTION-LISTING
+007440     CLOSE YTD-MASTER
+007450     CLOSE CHECKPOINT-FILE
+007460     IF WS-EMPMSTR-EOF
+007470         OPEN OUTPUT CHECKPOINT-FILE
+007480         CLOSE CHECKPOINT-FILE
+007490     END-IF
+007500     CLOSE ACH-EXTRACT.
+007510 3000-EXIT.
+007520     EXIT.
+007530
+007540*-----------------------------------------------------------*
+007550* 4000-WRITE-HEADERS                                         *
+007560*-----------------------------------------------------------*
+007570 4000-WRITE-HEADERS.
+007580     ADD 1 TO WS-PAGE-NUMBER
+007590     MOVE WS-RUN-DATE-DISPLAY TO HL1-RUN-DATE
+007600     MOVE WS-PAGE-NUMBER      TO HL1-PAGE-NUMBER
+007610     WRITE PAYROLL-REGISTER-RECORD FROM WS-HEADING-LINE-1
+007620     WRITE PAYROLL-REGISTER-RECORD FROM WS-HEADING-LINE-2
+007630     MOVE ZERO TO WS-LINE-COUNT.
+007640 4000-EXIT.
+007650     EXIT.
+007660
+007670*-----------------------------------------------------------*
+007680* 5000-WRITE-DETAIL-LINE                                     *
+007690*-----------------------------------------------------------*
+007700 5000-WRITE-DETAIL-LINE.
+007710     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+007720         PERFORM 4000-WRITE-HEADERS THRU 4000-EXIT
+007730     END-IF
+007740
+007750     MOVE NAME-ALPHA      TO DL-NAME
+007760     MOVE ID-NUMERIC      TO DL-ID
+007770     MOVE HOURS-NUMERIC   TO DL-HOURS
+007780     MOVE RATE-NUMERIC    TO DL-RATE
+007790     MOVE TOTALOWED-NUM   TO DL-GROSS
+007800     MOVE OVERTIME-PAY-NUM TO DL-OVERTIME
+007810     MOVE FEDERAL-VALUE-NUM TO DL-FEDERAL
+007820     MOVE STATE-VALUE-NUM   TO DL-STATE
+007830     MOVE FICA-VALUE-NUM    TO DL-FICA
+007840     MOVE NETPAY-NUM      TO DL-NETPAY
+007850     WRITE PAYROLL-REGISTER-RECORD FROM WS-DETAIL-LINE
+007860     ADD 1 TO WS-LINE-COUNT
+007870
+007880     MOVE YTD-GROSS-NUM  TO YTL-GROSS
+007890     MOVE YTD-TAX-NUM    TO YTL-TAX
+007900     MOVE YTD-NET-NUM    TO YTL-NET
+007910     WRITE PAYROLL-REGISTER-RECORD FROM WS-YTD-LINE
+007920     ADD 1 TO WS-LINE-COUNT
+007930
+007940     ADD TOTALOWED-NUM TO WS-TOTAL-GROSS
+007950     ADD TAXVALUE-NUM  TO WS-TOTAL-TAX
+007960     ADD NETPAY-NUM    TO WS-TOTAL-NET.
+007970 5000-EXIT.
+007980     EXIT.
+007990
+008000*-----------------------------------------------------------*
+008010* 6000-WRITE-TOTALS                                          *
+008020*-----------------------------------------------------------*
+008030 6000-WRITE-TOTALS.
+008040     IF WS-RESUME-MODE
+008050         WRITE PAYROLL-REGISTER-RECORD FROM WS-RESUME-NOTICE-LINE
+008060     END-IF
+008070     MOVE WS-TOTAL-GROSS  TO TL-GROSS
+008080     MOVE WS-TOTAL-TAX    TO TL-TAX
+008090     MOVE WS-TOTAL-NET    TO TL-NET
+008100     WRITE PAYROLL-REGISTER-RECORD FROM WS-TOTAL-LINE.
+008110 6000-EXIT.
+008120     EXIT.
+008130*-----------------------------------------------------------*
+008140* 7000-WRITE-DEPT-SUMMARY                                    *
+008150*-----------------------------------------------------------*
+008160 7000-WRITE-DEPT-SUMMARY.
+008170     WRITE PAYROLL-REGISTER-RECORD FROM WS-DEPT-HEADING
+008180     PERFORM 7010-WRITE-DEPT-LINE THRU 7010-EXIT
+008190         VARYING DEPT-IDX FROM 1 BY 1
+008200         UNTIL DEPT-IDX > DEPT-COUNT.
+008210 7000-EXIT.
+008220     EXIT.
+008230
+008240*-----------------------------------------------------------*
+008250* 7010-WRITE-DEPT-LINE                                       *
+008260*-----------------------------------------------------------*
+008270 7010-WRITE-DEPT-LINE.
+008280     MOVE DT-DEPT-CODE(DEPT-IDX)   TO DPL-DEPT-CODE
+008290     MOVE DT-TOTAL-GROSS(DEPT-IDX) TO DPL-GROSS
+008300     MOVE DT-TOTAL-NET(DEPT-IDX)   TO DPL-NET
+008310     WRITE PAYROLL-REGISTER-RECORD FROM WS-DEPT-LINE.
+008320 7010-EXIT.
+008330     EXIT.
+008340
+008350*-----------------------------------------------------------*
+008360* 5500-WRITE-EXCEPTION-LINE                                  *
+008370*-----------------------------------------------------------*
+008380 5500-WRITE-EXCEPTION-LINE.
+008390     MOVE NAME-ALPHA      TO EL-NAME
+008400     MOVE ID-NUMERIC      TO EL-ID
+008410     MOVE HOURS-NUMERIC   TO EL-HOURS
+008420     MOVE RATE-NUMERIC    TO EL-RATE
+008430     MOVE FEDERAL-PRCNT-NUM TO EL-FEDPRCNT
+008440     MOVE STATE-PRCNT-NUM   TO EL-STATEPRCNT
+008450     MOVE FICA-PRCNT-NUM    TO EL-FICAPRCNT
+008460     MOVE WS-EXCEPTION-REASON TO EL-REASON
+008470     WRITE EXCEPTION-LISTING-RECORD FROM WS-EXCEPTION-LINE.
+008480 5500-EXIT.
+008490     EXIT.
+008500*-----------------------------------------------------------*
+008510* 5700-WRITE-ACH-RECORD                                      *
+008520*-----------------------------------------------------------*
+008530 5700-WRITE-ACH-RECORD.
+008540     MOVE ID-NUMERIC      TO ACHL-ID-NUMERIC
+008550     MOVE NAME-ALPHA      TO ACHL-NAME-ALPHA
+008560     MOVE NETPAY-NUM      TO ACHL-NETPAY-NUM
+008570     WRITE ACH-EXTRACT-RECORD FROM WS-ACH-LINE.
+008580 5700-EXIT.
+008590     EXIT.
+008600*-----------------------------------------------------------*
+008610* 8000-READ-EMPLOYEE                                         *
+008620*-----------------------------------------------------------*
+008630 8000-READ-EMPLOYEE.
+008640     READ EMPLOYEE-MASTER
+008650         AT END
+008660             MOVE "Y" TO WS-EOF-SWITCH
+008670         NOT AT END
+008680             ADD 1 TO WS-EMPLOYEE-SEQ-NUM
+008690             MOVE EM-ID-NUMERIC     TO ID-NUMERIC
+008700             MOVE EM-NAME-ALPHA     TO NAME-ALPHA
+008710             MOVE EM-HOURS-NUMERIC  TO HOURS-NUMERIC
+008720             MOVE EM-RATE-NUMERIC   TO RATE-NUMERIC
+008730             MOVE EM-FEDERAL-PRCNT  TO FEDERAL-PRCNT-NUM
+008740             MOVE EM-STATE-PRCNT    TO STATE-PRCNT-NUM
+008750             MOVE EM-FICA-PRCNT     TO FICA-PRCNT-NUM
+008760             MOVE EM-EMP-TYPE       TO EMP-TYPE-SWITCH
+008770             MOVE EM-SALARY-AMOUNT  TO SALARY-AMOUNT-NUM
+008780             MOVE EM-DEPT-CODE      TO DEPT-CODE-ALPHA
+008790     END-READ.
+008800 8000-EXIT.
+008810     EXIT.
